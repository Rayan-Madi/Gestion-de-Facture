@@ -1,113 +1,743 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTURE-PRO.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FACTURE-FILE ASSIGN TO "facture.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FACTURE-FILE.
-       01  FACTURE-RECORD     PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  ARTICLE-NAME       PIC X(20).
-       01  QUANTITY           PIC 9(3).
-       01  UNIT-PRICE         PIC 9(5)V99.
-       01  LINE-TOTAL         PIC 9(7)V99.
-       01  TOTAL-HT           PIC 9(9)V99 VALUE 0.
-       01  TVA-RATE           PIC 9V99 VALUE 0.20.
-       01  TVA-AMOUNT         PIC 9(9)V99.
-       01  TOTAL-TTC          PIC 9(9)V99.
-       01  MORE-ITEMS         PIC X VALUE "O".
-       01  WORK-LINE          PIC X(80).
-
-       01  LINE-FORMAT.
-           05 F-ART  PIC X(20).
-           05 FILLER PIC X(1) VALUE SPACE.
-           05 F-QTE  PIC ZZ9.
-           05 FILLER PIC X(6) VALUE SPACES.
-           05 F-PU   PIC ZZ,ZZ9.99.
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 F-TOT  PIC ZZ,ZZ9.99.
-
-       01  DISPLAY-FORMATS.
-           05 TOTAL-HT-DISPLAY    PIC ZZZ,ZZZ,ZZ9.99.
-           05 TVA-AMOUNT-DISPLAY  PIC ZZZ,ZZZ,ZZ9.99.
-           05 TOTAL-TTC-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           OPEN OUTPUT FACTURE-FILE
-
-           MOVE "=========== FACTURE ===========" TO WORK-LINE
-           WRITE FACTURE-RECORD FROM WORK-LINE
-           
-           MOVE "Article              Qte      PU       Total" TO WORK-LINE
-           WRITE FACTURE-RECORD FROM WORK-LINE
-           
-           MOVE "-----------------------------------------------" TO WORK-LINE
-           WRITE FACTURE-RECORD FROM WORK-LINE
-
-           PERFORM UNTIL MORE-ITEMS NOT = "O"
-              DISPLAY "Nom de l'article : "
-              ACCEPT ARTICLE-NAME
-
-              DISPLAY "Quantite : "
-              ACCEPT QUANTITY
-
-              DISPLAY "Prix unitaire (ex: 12.50) : "
-              ACCEPT UNIT-PRICE
-
-              COMPUTE LINE-TOTAL = QUANTITY * UNIT-PRICE
-              COMPUTE TOTAL-HT = TOTAL-HT + LINE-TOTAL
-
-              MOVE ARTICLE-NAME TO F-ART
-              MOVE QUANTITY     TO F-QTE
-              MOVE UNIT-PRICE   TO F-PU
-              MOVE LINE-TOTAL   TO F-TOT
-
-              WRITE FACTURE-RECORD FROM LINE-FORMAT
-
-              DISPLAY "Ajouter un autre article ? (O/N)"
-              ACCEPT MORE-ITEMS
-              MOVE FUNCTION UPPER-CASE(MORE-ITEMS) TO MORE-ITEMS
-           END-PERFORM
-
-           COMPUTE TVA-AMOUNT = TOTAL-HT * TVA-RATE
-           COMPUTE TOTAL-TTC = TOTAL-HT + TVA-AMOUNT
-
-           MOVE "-----------------------------------------------" TO WORK-LINE
-           WRITE FACTURE-RECORD FROM WORK-LINE
-
-           MOVE TOTAL-HT TO TOTAL-HT-DISPLAY
-           STRING "TOTAL HT   : " DELIMITED BY SIZE
-                  TOTAL-HT-DISPLAY DELIMITED BY SIZE
-                  INTO WORK-LINE
-           END-STRING
-           WRITE FACTURE-RECORD FROM WORK-LINE
-
-           MOVE TVA-AMOUNT TO TVA-AMOUNT-DISPLAY
-           STRING "TVA (20%)  : " DELIMITED BY SIZE
-                  TVA-AMOUNT-DISPLAY DELIMITED BY SIZE
-                  INTO WORK-LINE
-           END-STRING
-           WRITE FACTURE-RECORD FROM WORK-LINE
-
-           MOVE TOTAL-TTC TO TOTAL-TTC-DISPLAY
-           STRING "TOTAL TTC  : " DELIMITED BY SIZE
-                  TOTAL-TTC-DISPLAY DELIMITED BY SIZE
-                  INTO WORK-LINE
-           END-STRING
-           WRITE FACTURE-RECORD FROM WORK-LINE
-
-           MOVE "=========== FIN FACTURE ===========" TO WORK-LINE
-           WRITE FACTURE-RECORD FROM WORK-LINE
-
-           CLOSE FACTURE-FILE
-           DISPLAY "Facture generee dans 'facture.txt'."
-           STOP RUN.
-           
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTURE-PRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTURE-FILE ASSIGN TO DYNAMIC FACTURE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FACTURE-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO DYNAMIC CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+           SELECT CLIENTS-FILE ASSIGN TO "clients.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLIENTS-FILE-STATUS.
+
+           SELECT COUNTER-FILE ASSIGN TO "invoice-counter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COUNTER-FILE-STATUS.
+
+           SELECT INVOICE-LOG-FILE ASSIGN TO "invoice-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT ARTICLES-FILE ASSIGN TO "articles.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARTICLES-FILE-STATUS.
+
+           SELECT ORDERS-FILE ASSIGN TO DYNAMIC PARAM-FICHIER
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ORDERS-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "restart.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACTURE-FILE.
+       01  FACTURE-RECORD     PIC X(80).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD         PIC X(120).
+
+       FD  CLIENTS-FILE.
+       COPY "clirec.cpy".
+
+       FD  COUNTER-FILE.
+       01  COUNTER-RECORD     PIC 9(6).
+
+       FD  INVOICE-LOG-FILE.
+       COPY "logrec.cpy".
+
+       FD  ARTICLES-FILE.
+       COPY "artrec.cpy".
+
+       FD  ORDERS-FILE.
+       COPY "ordrec.cpy".
+
+       FD  RESTART-FILE.
+       COPY "restrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  PARAM-FICHIER       PIC X(40).
+       01  ORDERS-FILE-STATUS     PIC X(02).
+       01  ORD-EOF                PIC X VALUE "N".
+           88  FIN-COMMANDES           VALUE "O".
+       01  CURRENT-ORDER-CLIENT   PIC X(05).
+
+       01  RESTART-FILE-STATUS    PIC X(02).
+       01  RST-EOF                PIC X VALUE "N".
+           88  FIN-RESTART             VALUE "O".
+       01  REPRISE-EN-COURS       PIC X VALUE "N".
+           88  EN-REPRISE              VALUE "O".
+       01  REPONSE-REPRISE        PIC X.
+       01  SAVED-RESTART-NUM      PIC 9(6).
+       01  SAVED-RESTART-CLIENT   PIC X(05).
+       01  SAVED-RESTART-DATE     PIC 9(8).
+
+       01  ABANDON-NUM-FACTURE    PIC 9(6).
+       01  ABANDON-FILENAME       PIC X(20).
+       01  ABANDON-CSV-FILENAME   PIC X(20).
+       01  ABANDON-DELETE-STATUS  PIC S9(9) COMP-5.
+
+       01  FACTURE-FILENAME    PIC X(20).
+       01  CSV-FILENAME        PIC X(20).
+       01  CSV-FILE-STATUS        PIC X(02).
+       01  CSV-LINE               PIC X(120).
+       01  CSV-QTE-EDIT           PIC ZZ9.
+       01  CSV-PRIX-EDIT          PIC Z(5)9.99.
+       01  CSV-TOTAL-EDIT         PIC Z(7)9.99.
+       01  CSV-HT-EDIT            PIC Z(8)9.99.
+       01  CSV-TVA-EDIT           PIC Z(8)9.99.
+       01  CSV-TTC-EDIT           PIC Z(8)9.99.
+       01  COUNTER-FILE-STATUS    PIC X(02).
+       01  LOG-FILE-STATUS        PIC X(02).
+       01  FACTURE-FILE-STATUS    PIC X(02).
+       01  CLIENTS-FILE-STATUS    PIC X(02).
+       01  ARTICLES-FILE-STATUS   PIC X(02).
+       01  INVOICE-NUMBER         PIC 9(6) VALUE 0.
+       01  INVOICE-NUMBER-EDIT    PIC 9(6).
+       01  INVOICE-DATE           PIC 9(8).
+
+       01  CLIENT-CODE-SAISI  PIC X(05).
+       01  CLIENT-TROUVE      PIC X VALUE "N".
+           88  CLIENT-EST-TROUVE       VALUE "O".
+       01  CLIENT-EOF         PIC X VALUE "N".
+           88  FIN-CLIENTS             VALUE "O".
+       01  CLIENT-REC.
+           05  CLIENT-CODE      PIC X(05).
+           05  CLIENT-NOM       PIC X(30).
+           05  CLIENT-ADRESSE   PIC X(40).
+           05  CLIENT-SIRET     PIC X(14).
+
+       01  ARTICLE-CODE-SAISI PIC X(06).
+       01  ARTICLE-TROUVE     PIC X VALUE "N".
+           88  ARTICLE-EST-TROUVE      VALUE "O".
+       01  ARTICLE-EOF        PIC X VALUE "N".
+           88  FIN-ARTICLES             VALUE "O".
+       01  ARTICLE-REC.
+           05  ARTICLE-CODE     PIC X(06).
+           05  ARTICLE-LIBELLE  PIC X(20).
+           05  ARTICLE-PRIX     PIC 9(5)V99.
+           05  ARTICLE-CAT      PIC 9(1).
+
+       01  NB-TENTATIVES-ARTICLE  PIC 9(2) VALUE 0.
+       01  NB-TENTATIVES-QUANTITE PIC 9(2) VALUE 0.
+
+       01  ARTICLE-NAME       PIC X(20).
+       01  QUANTITY           PIC 9(3).
+       01  UNIT-PRICE         PIC 9(5)V99.
+       01  LINE-TOTAL         PIC 9(7)V99.
+       01  TOTAL-HT           PIC 9(9)V99 VALUE 0.
+       01  TVA-AMOUNT         PIC 9(9)V99.
+       01  TOTAL-TTC          PIC 9(9)V99.
+       01  LINE-CAT           PIC 9(1).
+
+       01  TVA-TAUX-TABLE.
+           05  TVA-TAUX-NORMAL     PIC 9V999 VALUE 0.200.
+           05  TVA-TAUX-INTER      PIC 9V999 VALUE 0.100.
+           05  TVA-TAUX-REDUIT     PIC 9V999 VALUE 0.055.
+
+       01  TOTAUX-PAR-TAUX.
+           05  HT-CAT-1           PIC 9(9)V99 VALUE 0.
+           05  HT-CAT-2           PIC 9(9)V99 VALUE 0.
+           05  HT-CAT-3           PIC 9(9)V99 VALUE 0.
+           05  TVA-CAT-1          PIC 9(9)V99 VALUE 0.
+           05  TVA-CAT-2          PIC 9(9)V99 VALUE 0.
+           05  TVA-CAT-3          PIC 9(9)V99 VALUE 0.
+
+       01  TVA-BAND-DISPLAY       PIC ZZZ,ZZZ,ZZ9.99.
+       01  MORE-ITEMS         PIC X VALUE "O".
+       01  WORK-LINE          PIC X(80).
+
+       01  LINE-FORMAT.
+           05 F-ART  PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 F-QTE  PIC ZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 F-PU   PIC ZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 F-TOT  PIC ZZ,ZZ9.99.
+
+       01  DISPLAY-FORMATS.
+           05 TOTAL-HT-DISPLAY    PIC ZZZ,ZZZ,ZZ9.99.
+           05 TVA-AMOUNT-DISPLAY  PIC ZZZ,ZZZ,ZZ9.99.
+           05 TOTAL-TTC-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT PARAM-FICHIER FROM COMMAND-LINE
+
+           IF PARAM-FICHIER = SPACES
+              PERFORM TRAITEMENT-INTERACTIF-PARA
+           ELSE
+              PERFORM TRAITEMENT-LOT-PARA
+           END-IF
+
+           STOP RUN.
+
+       TRAITEMENT-INTERACTIF-PARA.
+           PERFORM VERIFIER-REPRISE-PARA
+
+           IF EN-REPRISE
+              MOVE SAVED-RESTART-CLIENT TO CLIENT-CODE-SAISI
+              PERFORM LOOKUP-CLIENT-PARA
+              PERFORM REPRENDRE-FACTURE-PARA
+              PERFORM REJOUER-LIGNES-PARA
+           ELSE
+              DISPLAY "Code client : "
+              ACCEPT CLIENT-CODE-SAISI
+              PERFORM LOOKUP-CLIENT-PARA
+              PERFORM DEMARRER-FACTURE-PARA
+              PERFORM INITIALISER-CHECKPOINT-PARA
+           END-IF
+
+           PERFORM UNTIL MORE-ITEMS NOT = "O"
+              MOVE 0 TO ARTICLE-PRIX
+              MOVE 0 TO NB-TENTATIVES-ARTICLE
+              PERFORM UNTIL ARTICLE-PRIX > 0 OR NB-TENTATIVES-ARTICLE > 5
+                 DISPLAY "Code article : "
+                 ACCEPT ARTICLE-CODE-SAISI
+                 ADD 1 TO NB-TENTATIVES-ARTICLE
+                 PERFORM LOOKUP-ARTICLE-PARA
+                 IF ARTICLE-PRIX = 0
+                    DISPLAY "*** Article non reference ou prix nul, ressaisir ***"
+                 END-IF
+              END-PERFORM
+
+              IF ARTICLE-PRIX = 0
+                 DISPLAY "*** Saisie article impossible, facture cloturee en l'etat ***"
+                 MOVE "N" TO MORE-ITEMS
+              ELSE
+                 MOVE 0 TO QUANTITY
+                 MOVE 0 TO NB-TENTATIVES-QUANTITE
+                 PERFORM UNTIL QUANTITY > 0 OR NB-TENTATIVES-QUANTITE > 5
+                    DISPLAY "Quantite : "
+                    ACCEPT QUANTITY
+                    ADD 1 TO NB-TENTATIVES-QUANTITE
+                    IF QUANTITY = 0
+                       DISPLAY "*** Quantite invalide, ressaisir une valeur superieure a zero ***"
+                    END-IF
+                 END-PERFORM
+
+                 IF QUANTITY = 0
+                    DISPLAY "*** Saisie quantite impossible, facture cloturee en l'etat ***"
+                    MOVE "N" TO MORE-ITEMS
+                 ELSE
+                    PERFORM ECRIRE-LIGNE-ARTICLE-PARA
+                    PERFORM ENREGISTRER-CHECKPOINT-PARA
+
+                    DISPLAY "Ajouter un autre article ? (O/N)"
+                    ACCEPT MORE-ITEMS
+                    MOVE FUNCTION UPPER-CASE(MORE-ITEMS) TO MORE-ITEMS
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           PERFORM TERMINER-FACTURE-PARA.
+
+       VERIFIER-REPRISE-PARA.
+           MOVE "N" TO REPRISE-EN-COURS
+
+           OPEN INPUT RESTART-FILE
+           IF RESTART-FILE-STATUS = "00"
+              READ RESTART-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF RST-TYPE = "H"
+                       DISPLAY "Facture N. " RST-NUM-FACTURE
+                               " (client " RST-CLIENT
+                               ") interrompue trouvee."
+                       DISPLAY "Reprendre cette facture ? (O/N)"
+                       ACCEPT REPONSE-REPRISE
+                       IF FUNCTION UPPER-CASE(REPONSE-REPRISE) = "O"
+                          MOVE "O"             TO REPRISE-EN-COURS
+                          MOVE RST-NUM-FACTURE TO SAVED-RESTART-NUM
+                          MOVE RST-CLIENT      TO SAVED-RESTART-CLIENT
+                          MOVE RST-DATE        TO SAVED-RESTART-DATE
+                       ELSE
+                          MOVE RST-NUM-FACTURE TO ABANDON-NUM-FACTURE
+                          PERFORM SUPPRIMER-FACTURE-ABANDONNEE-PARA
+                       END-IF
+                    END-IF
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF.
+
+       SUPPRIMER-FACTURE-ABANDONNEE-PARA.
+           MOVE SPACES TO ABANDON-FILENAME
+           STRING "facture-" DELIMITED BY SIZE
+                  ABANDON-NUM-FACTURE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO ABANDON-FILENAME
+           END-STRING
+
+           MOVE SPACES TO ABANDON-CSV-FILENAME
+           STRING "facture-" DELIMITED BY SIZE
+                  ABANDON-NUM-FACTURE DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+                  INTO ABANDON-CSV-FILENAME
+           END-STRING
+
+           CALL "CBL_DELETE_FILE" USING ABANDON-FILENAME
+               RETURNING ABANDON-DELETE-STATUS
+           CALL "CBL_DELETE_FILE" USING ABANDON-CSV-FILENAME
+               RETURNING ABANDON-DELETE-STATUS
+
+           DISPLAY "Facture N. " ABANDON-NUM-FACTURE
+                   " abandonnee : fichiers incomplets supprimes.".
+
+       TRAITEMENT-LOT-PARA.
+           OPEN INPUT ORDERS-FILE
+           IF ORDERS-FILE-STATUS NOT = "00"
+              DISPLAY "Impossible d'ouvrir le fichier de commandes : "
+                       PARAM-FICHIER
+           ELSE
+              PERFORM LIRE-COMMANDE-PARA
+              PERFORM UNTIL FIN-COMMANDES
+                 MOVE ORD-CLIENT TO CLIENT-CODE-SAISI
+                 MOVE ORD-CLIENT TO CURRENT-ORDER-CLIENT
+                 PERFORM LOOKUP-CLIENT-PARA
+
+                 PERFORM DEMARRER-FACTURE-PARA
+
+                 PERFORM UNTIL FIN-COMMANDES
+                             OR ORD-CLIENT NOT = CURRENT-ORDER-CLIENT
+                    MOVE ORD-ARTICLE  TO ARTICLE-CODE-SAISI
+                    PERFORM LOOKUP-ARTICLE-PARA
+
+                    MOVE ORD-QUANTITE TO QUANTITY
+
+                    IF QUANTITY = 0 OR ARTICLE-PRIX = 0
+                       DISPLAY "*** Ligne de commande ignoree (quantite ou "
+                               "prix nul) : " ORD-CLIENT " " ORD-ARTICLE
+                    ELSE
+                       PERFORM ECRIRE-LIGNE-ARTICLE-PARA
+                    END-IF
+
+                    PERFORM LIRE-COMMANDE-PARA
+                 END-PERFORM
+
+                 PERFORM TERMINER-FACTURE-PARA
+              END-PERFORM
+              CLOSE ORDERS-FILE
+           END-IF.
+
+       LIRE-COMMANDE-PARA.
+           READ ORDERS-FILE
+              AT END
+                 MOVE "O" TO ORD-EOF
+           END-READ.
+
+       DEMARRER-FACTURE-PARA.
+           MOVE 0 TO TOTAL-HT
+           MOVE 0 TO HT-CAT-1
+           MOVE 0 TO HT-CAT-2
+           MOVE 0 TO HT-CAT-3
+           MOVE 0 TO TVA-CAT-1
+           MOVE 0 TO TVA-CAT-2
+           MOVE 0 TO TVA-CAT-3
+           MOVE "O" TO MORE-ITEMS
+
+           PERFORM NUMEROTER-FACTURE-PARA
+           ACCEPT INVOICE-DATE FROM DATE YYYYMMDD
+
+           PERFORM OUVRIR-FACTURE-PARA.
+
+       REPRENDRE-FACTURE-PARA.
+           MOVE 0 TO TOTAL-HT
+           MOVE 0 TO HT-CAT-1
+           MOVE 0 TO HT-CAT-2
+           MOVE 0 TO HT-CAT-3
+           MOVE 0 TO TVA-CAT-1
+           MOVE 0 TO TVA-CAT-2
+           MOVE 0 TO TVA-CAT-3
+           MOVE "O" TO MORE-ITEMS
+
+           MOVE SAVED-RESTART-NUM  TO INVOICE-NUMBER
+           MOVE SAVED-RESTART-DATE TO INVOICE-DATE
+           MOVE INVOICE-NUMBER     TO INVOICE-NUMBER-EDIT
+
+           MOVE SPACES TO FACTURE-FILENAME
+           STRING "facture-" DELIMITED BY SIZE
+                  INVOICE-NUMBER-EDIT DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO FACTURE-FILENAME
+           END-STRING
+
+           MOVE SPACES TO CSV-FILENAME
+           STRING "facture-" DELIMITED BY SIZE
+                  INVOICE-NUMBER-EDIT DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+                  INTO CSV-FILENAME
+           END-STRING
+
+           PERFORM OUVRIR-FACTURE-PARA.
+
+       OUVRIR-FACTURE-PARA.
+           OPEN OUTPUT FACTURE-FILE
+           IF FACTURE-FILE-STATUS NOT = "00"
+              DISPLAY "*** Impossible de creer '"
+                      FUNCTION TRIM(FACTURE-FILENAME)
+                      "' - statut " FACTURE-FILE-STATUS " ***"
+           END-IF
+
+           MOVE SPACES TO WORK-LINE
+           STRING "=========== FACTURE N. " DELIMITED BY SIZE
+                  INVOICE-NUMBER-EDIT DELIMITED BY SIZE
+                  " ===========" DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           PERFORM ECRIRE-BLOC-CLIENT-PARA
+
+           MOVE "Article              Qte      PU       Total" TO WORK-LINE
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE "-----------------------------------------------" TO WORK-LINE
+           WRITE FACTURE-RECORD FROM WORK-LINE.
+
+           OPEN OUTPUT CSV-FILE
+           IF CSV-FILE-STATUS NOT = "00"
+              DISPLAY "*** Impossible de creer '"
+                      FUNCTION TRIM(CSV-FILENAME)
+                      "' - statut " CSV-FILE-STATUS " ***"
+           END-IF
+           MOVE "TYPE,FACTURE,CLIENT,ARTICLE,LIBELLE,QTE,PU,MONTANT,TOTAL_HT,TVA_MONTANT,TOTAL_TTC"
+             TO CSV-LINE
+           WRITE CSV-RECORD FROM CSV-LINE.
+
+       INITIALISER-CHECKPOINT-PARA.
+           OPEN OUTPUT RESTART-FILE
+           MOVE "H"            TO RST-TYPE
+           MOVE INVOICE-NUMBER TO RST-NUM-FACTURE
+           MOVE CLIENT-CODE TO RST-CLIENT
+           MOVE INVOICE-DATE   TO RST-DATE
+           MOVE SPACES         TO RST-ARTICLE
+           MOVE 0              TO RST-QUANTITE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       ENREGISTRER-CHECKPOINT-PARA.
+           OPEN EXTEND RESTART-FILE
+           IF RESTART-FILE-STATUS NOT = "00"
+              OPEN OUTPUT RESTART-FILE
+           END-IF
+           MOVE "L"                TO RST-TYPE
+           MOVE INVOICE-NUMBER     TO RST-NUM-FACTURE
+           MOVE CLIENT-CODE     TO RST-CLIENT
+           MOVE INVOICE-DATE       TO RST-DATE
+           MOVE ARTICLE-CODE-SAISI TO RST-ARTICLE
+           MOVE QUANTITY           TO RST-QUANTITE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       REJOUER-LIGNES-PARA.
+           MOVE "N" TO RST-EOF
+           OPEN INPUT RESTART-FILE
+           PERFORM LIRE-RESTART-PARA
+           PERFORM UNTIL FIN-RESTART
+              IF RST-TYPE = "L"
+                 DISPLAY "Reprise ligne : " RST-ARTICLE
+                         " qte " RST-QUANTITE
+                 MOVE RST-ARTICLE  TO ARTICLE-CODE-SAISI
+                 MOVE RST-QUANTITE TO QUANTITY
+                 PERFORM LOOKUP-ARTICLE-PARA
+                 PERFORM ECRIRE-LIGNE-ARTICLE-PARA
+              END-IF
+              PERFORM LIRE-RESTART-PARA
+           END-PERFORM
+           CLOSE RESTART-FILE.
+
+       LIRE-RESTART-PARA.
+           READ RESTART-FILE
+              AT END
+                 MOVE "O" TO RST-EOF
+           END-READ.
+
+       ECRIRE-LIGNE-ARTICLE-PARA.
+           MOVE ARTICLE-LIBELLE TO ARTICLE-NAME
+           MOVE ARTICLE-PRIX    TO UNIT-PRICE
+
+           COMPUTE LINE-TOTAL = QUANTITY * UNIT-PRICE
+           COMPUTE TOTAL-HT = TOTAL-HT + LINE-TOTAL
+
+           MOVE ARTICLE-CAT TO LINE-CAT
+           EVALUATE LINE-CAT
+              WHEN 2
+                 COMPUTE HT-CAT-2 = HT-CAT-2 + LINE-TOTAL
+              WHEN 3
+                 COMPUTE HT-CAT-3 = HT-CAT-3 + LINE-TOTAL
+              WHEN OTHER
+                 COMPUTE HT-CAT-1 = HT-CAT-1 + LINE-TOTAL
+           END-EVALUATE
+
+           MOVE ARTICLE-NAME TO F-ART
+           MOVE QUANTITY     TO F-QTE
+           MOVE UNIT-PRICE   TO F-PU
+           MOVE LINE-TOTAL   TO F-TOT
+
+           WRITE FACTURE-RECORD FROM LINE-FORMAT.
+
+           MOVE QUANTITY   TO CSV-QTE-EDIT
+           MOVE UNIT-PRICE TO CSV-PRIX-EDIT
+           MOVE LINE-TOTAL TO CSV-TOTAL-EDIT
+           MOVE SPACES TO CSV-LINE
+           STRING "L," DELIMITED BY SIZE
+                  INVOICE-NUMBER-EDIT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CLIENT-CODE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ARTICLE-CODE-SAISI DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(ARTICLE-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-QTE-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-PRIX-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-TOTAL-EDIT) DELIMITED BY SIZE
+                  ",,," DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+           WRITE CSV-RECORD FROM CSV-LINE.
+
+       TERMINER-FACTURE-PARA.
+           COMPUTE TVA-CAT-1 ROUNDED = HT-CAT-1 * TVA-TAUX-NORMAL
+           COMPUTE TVA-CAT-2 ROUNDED = HT-CAT-2 * TVA-TAUX-INTER
+           COMPUTE TVA-CAT-3 ROUNDED = HT-CAT-3 * TVA-TAUX-REDUIT
+           COMPUTE TVA-AMOUNT = TVA-CAT-1 + TVA-CAT-2 + TVA-CAT-3
+           COMPUTE TOTAL-TTC = TOTAL-HT + TVA-AMOUNT
+
+           MOVE "-----------------------------------------------" TO WORK-LINE
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE TOTAL-HT TO TOTAL-HT-DISPLAY
+           MOVE SPACES TO WORK-LINE
+           STRING "TOTAL HT   : " DELIMITED BY SIZE
+                  TOTAL-HT-DISPLAY DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           IF HT-CAT-1 > 0
+              MOVE TVA-CAT-1 TO TVA-BAND-DISPLAY
+              MOVE SPACES TO WORK-LINE
+              STRING "  dont TVA 20,0%  : " DELIMITED BY SIZE
+                     TVA-BAND-DISPLAY DELIMITED BY SIZE
+                     INTO WORK-LINE
+              END-STRING
+              WRITE FACTURE-RECORD FROM WORK-LINE
+           END-IF
+
+           IF HT-CAT-2 > 0
+              MOVE TVA-CAT-2 TO TVA-BAND-DISPLAY
+              MOVE SPACES TO WORK-LINE
+              STRING "  dont TVA 10,0%  : " DELIMITED BY SIZE
+                     TVA-BAND-DISPLAY DELIMITED BY SIZE
+                     INTO WORK-LINE
+              END-STRING
+              WRITE FACTURE-RECORD FROM WORK-LINE
+           END-IF
+
+           IF HT-CAT-3 > 0
+              MOVE TVA-CAT-3 TO TVA-BAND-DISPLAY
+              MOVE SPACES TO WORK-LINE
+              STRING "  dont TVA 5,5%   : " DELIMITED BY SIZE
+                     TVA-BAND-DISPLAY DELIMITED BY SIZE
+                     INTO WORK-LINE
+              END-STRING
+              WRITE FACTURE-RECORD FROM WORK-LINE
+           END-IF
+
+           MOVE TVA-AMOUNT TO TVA-AMOUNT-DISPLAY
+           MOVE SPACES TO WORK-LINE
+           STRING "TVA TOTALE : " DELIMITED BY SIZE
+                  TVA-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE TOTAL-TTC TO TOTAL-TTC-DISPLAY
+           MOVE SPACES TO WORK-LINE
+           STRING "TOTAL TTC  : " DELIMITED BY SIZE
+                  TOTAL-TTC-DISPLAY DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE "=========== FIN FACTURE ===========" TO WORK-LINE
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           CLOSE FACTURE-FILE
+
+           MOVE TOTAL-HT   TO CSV-HT-EDIT
+           MOVE TVA-AMOUNT TO CSV-TVA-EDIT
+           MOVE TOTAL-TTC  TO CSV-TTC-EDIT
+           MOVE SPACES TO CSV-LINE
+           STRING "T," DELIMITED BY SIZE
+                  INVOICE-NUMBER-EDIT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CLIENT-CODE DELIMITED BY SIZE
+                  ",,,,,," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-HT-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-TVA-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-TTC-EDIT) DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+           WRITE CSV-RECORD FROM CSV-LINE
+           CLOSE CSV-FILE
+
+           PERFORM ENREGISTRER-JOURNAL-PARA
+
+           IF PARAM-FICHIER = SPACES
+              OPEN OUTPUT RESTART-FILE
+              CLOSE RESTART-FILE
+           END-IF
+
+           DISPLAY "Facture generee dans '"
+                   FUNCTION TRIM(FACTURE-FILENAME) "'.".
+
+       NUMEROTER-FACTURE-PARA.
+           MOVE 0 TO INVOICE-NUMBER
+           OPEN INPUT COUNTER-FILE
+           IF COUNTER-FILE-STATUS = "00"
+              READ COUNTER-FILE INTO INVOICE-NUMBER
+                 AT END
+                    MOVE 0 TO INVOICE-NUMBER
+              END-READ
+              CLOSE COUNTER-FILE
+           END-IF
+
+           ADD 1 TO INVOICE-NUMBER
+
+           OPEN OUTPUT COUNTER-FILE
+           MOVE INVOICE-NUMBER TO COUNTER-RECORD
+           WRITE COUNTER-RECORD
+           CLOSE COUNTER-FILE
+
+           MOVE INVOICE-NUMBER TO INVOICE-NUMBER-EDIT
+           MOVE SPACES TO FACTURE-FILENAME
+           STRING "facture-" DELIMITED BY SIZE
+                  INVOICE-NUMBER-EDIT DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO FACTURE-FILENAME
+           END-STRING
+
+           MOVE SPACES TO CSV-FILENAME
+           STRING "facture-" DELIMITED BY SIZE
+                  INVOICE-NUMBER-EDIT DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+                  INTO CSV-FILENAME
+           END-STRING.
+
+       ENREGISTRER-JOURNAL-PARA.
+           OPEN EXTEND INVOICE-LOG-FILE
+           IF LOG-FILE-STATUS NOT = "00"
+              OPEN OUTPUT INVOICE-LOG-FILE
+           END-IF
+
+           MOVE INVOICE-NUMBER  TO LOG-NUM-FACTURE
+           MOVE CLIENT-CODE  TO LOG-CODE-CLIENT
+           MOVE INVOICE-DATE    TO LOG-DATE-FACTURE
+           MOVE TOTAL-HT        TO LOG-TOTAL-HT
+           MOVE TVA-AMOUNT      TO LOG-TVA-MONTANT
+           MOVE TOTAL-TTC       TO LOG-TOTAL-TTC
+           WRITE LOG-RECORD
+           CLOSE INVOICE-LOG-FILE.
+
+       LOOKUP-CLIENT-PARA.
+           MOVE "N" TO CLIENT-TROUVE
+           MOVE "N" TO CLIENT-EOF
+           OPEN INPUT CLIENTS-FILE
+           IF CLIENTS-FILE-STATUS = "00"
+              PERFORM UNTIL CLIENT-EST-TROUVE OR FIN-CLIENTS
+                 READ CLIENTS-FILE INTO CLIENT-REC
+                    AT END
+                       MOVE "O" TO CLIENT-EOF
+                    NOT AT END
+                       IF CLI-CODE = CLIENT-CODE-SAISI
+                          MOVE "O" TO CLIENT-TROUVE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CLIENTS-FILE
+           END-IF
+
+           IF NOT CLIENT-EST-TROUVE
+              DISPLAY "Client inconnu : " CLIENT-CODE-SAISI
+              MOVE CLIENT-CODE-SAISI TO CLIENT-CODE
+              MOVE "*** CLIENT NON REFERENCE ***" TO CLIENT-NOM
+              MOVE SPACES TO CLIENT-ADRESSE
+              MOVE SPACES TO CLIENT-SIRET
+           END-IF.
+
+       LOOKUP-ARTICLE-PARA.
+           MOVE "N" TO ARTICLE-TROUVE
+           MOVE "N" TO ARTICLE-EOF
+           OPEN INPUT ARTICLES-FILE
+           IF ARTICLES-FILE-STATUS = "00"
+              PERFORM UNTIL ARTICLE-EST-TROUVE OR FIN-ARTICLES
+                 READ ARTICLES-FILE INTO ARTICLE-REC
+                    AT END
+                       MOVE "O" TO ARTICLE-EOF
+                    NOT AT END
+                       IF ART-CODE = ARTICLE-CODE-SAISI
+                          MOVE "O" TO ARTICLE-TROUVE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ARTICLES-FILE
+           END-IF
+
+           IF NOT ARTICLE-EST-TROUVE
+              DISPLAY "Article inconnu : " ARTICLE-CODE-SAISI
+              MOVE ARTICLE-CODE-SAISI TO ARTICLE-CODE
+              MOVE "*** ART INCONNU ***" TO ARTICLE-LIBELLE
+              MOVE 0 TO ARTICLE-PRIX
+              MOVE 1 TO ARTICLE-CAT
+           END-IF.
+
+       ECRIRE-BLOC-CLIENT-PARA.
+           MOVE SPACES TO WORK-LINE
+           STRING "Date : " DELIMITED BY SIZE
+                  INVOICE-DATE DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE SPACES TO WORK-LINE
+           STRING "Client : " DELIMITED BY SIZE
+                  CLIENT-CODE DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  CLIENT-NOM DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE SPACES TO WORK-LINE
+           STRING "Adresse : " DELIMITED BY SIZE
+                  CLIENT-ADRESSE DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE SPACES TO WORK-LINE
+           STRING "SIRET/TVA : " DELIMITED BY SIZE
+                  CLIENT-SIRET DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE FACTURE-RECORD FROM WORK-LINE
+
+           MOVE SPACES TO WORK-LINE
+           WRITE FACTURE-RECORD FROM WORK-LINE.
+           
            
\ No newline at end of file
