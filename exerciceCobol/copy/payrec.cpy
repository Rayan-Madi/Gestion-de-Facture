@@ -0,0 +1,3 @@
+       01  PAY-RECORD.
+           05  PAY-NUM-FACTURE     PIC 9(6).
+           05  PAY-DATE-PAIEMENT   PIC 9(8).
