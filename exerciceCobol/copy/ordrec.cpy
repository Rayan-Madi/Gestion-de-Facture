@@ -0,0 +1,4 @@
+       01  ORD-RECORD.
+           05  ORD-CLIENT          PIC X(05).
+           05  ORD-ARTICLE         PIC X(06).
+           05  ORD-QUANTITE        PIC 9(3).
