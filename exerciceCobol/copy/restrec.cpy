@@ -0,0 +1,7 @@
+       01  RESTART-RECORD.
+           05  RST-TYPE            PIC X(01).
+           05  RST-NUM-FACTURE     PIC 9(6).
+           05  RST-CLIENT          PIC X(05).
+           05  RST-DATE            PIC 9(8).
+           05  RST-ARTICLE         PIC X(06).
+           05  RST-QUANTITE        PIC 9(3).
