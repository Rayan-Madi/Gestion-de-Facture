@@ -0,0 +1,7 @@
+       01  LOG-RECORD.
+           05  LOG-NUM-FACTURE     PIC 9(6).
+           05  LOG-CODE-CLIENT     PIC X(05).
+           05  LOG-DATE-FACTURE    PIC 9(8).
+           05  LOG-TOTAL-HT        PIC 9(9)V99.
+           05  LOG-TVA-MONTANT     PIC 9(9)V99.
+           05  LOG-TOTAL-TTC       PIC 9(9)V99.
