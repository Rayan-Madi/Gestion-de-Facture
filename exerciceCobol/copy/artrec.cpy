@@ -0,0 +1,8 @@
+       01  ART-RECORD.
+           05  ART-CODE            PIC X(06).
+           05  ART-LIBELLE         PIC X(20).
+           05  ART-PRIX            PIC 9(5)V99.
+           05  ART-TVA-CAT         PIC 9(1).
+               88  ART-TVA-NORMALE     VALUE 1.
+               88  ART-TVA-INTER       VALUE 2.
+               88  ART-TVA-REDUITE     VALUE 3.
