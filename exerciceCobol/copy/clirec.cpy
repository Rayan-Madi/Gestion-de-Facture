@@ -0,0 +1,5 @@
+       01  CLI-RECORD.
+           05  CLI-CODE            PIC X(05).
+           05  CLI-NOM             PIC X(30).
+           05  CLI-ADRESSE         PIC X(40).
+           05  CLI-SIRET           PIC X(14).
