@@ -0,0 +1,194 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTURE-PAIEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LOG-FILE ASSIGN TO "invoice-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT PAYMENTS-FILE ASSIGN TO "payments.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT OVERDUE-FILE ASSIGN TO DYNAMIC OVERDUE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OVERDUE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-LOG-FILE.
+           COPY "logrec.cpy".
+
+       FD  PAYMENTS-FILE.
+           COPY "payrec.cpy".
+
+       FD  OVERDUE-FILE.
+       01  OVERDUE-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PARAM-FACTURE            PIC X(06).
+       01  TODAY-DATE                    PIC 9(8).
+
+       01  LOG-FILE-STATUS             PIC X(02).
+       01  LOG-EOF                     PIC X(01) VALUE "N".
+           88  FIN-LOG-INVOICES            VALUE "O".
+
+       01  PAY-FILE-STATUS             PIC X(02).
+       01  PAY-EOF                     PIC X(01) VALUE "N".
+           88  FIN-PAIEMENTS                VALUE "O".
+       01  PAYE-TROUVE                 PIC X(01) VALUE "N".
+           88  FACTURE-EST-PAYEE            VALUE "O".
+
+       01  OVERDUE-FILE-STATUS         PIC X(02).
+       01  OVERDUE-FILENAME         PIC X(20).
+
+       01  JOURS-ECART               PIC S9(9).
+       01  CATEGORIE                 PIC X(05).
+       01  NB-IMPAYEES               PIC 9(5) VALUE 0.
+
+       01  WORK-LINE                    PIC X(80).
+
+       01  LIGNE-FORMAT.
+           05  F-NUM-FACTURE            PIC ZZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  F-CODE-CLIENT            PIC X(05).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  F-DATE-FACTURE           PIC 9(8).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  F-JOURS                  PIC ZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  F-CATEGORIE              PIC X(05).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  F-TOTAL-TTC              PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT PARAM-FACTURE FROM COMMAND-LINE
+
+           IF PARAM-FACTURE = SPACES
+              PERFORM RAPPORT-IMPAYES-PARA
+           ELSE
+              PERFORM MARQUER-PAYEE-PARA
+           END-IF
+
+           STOP RUN.
+
+       MARQUER-PAYEE-PARA.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+           OPEN EXTEND PAYMENTS-FILE
+           IF PAY-FILE-STATUS NOT = "00"
+              OPEN OUTPUT PAYMENTS-FILE
+           END-IF
+
+           MOVE PARAM-FACTURE TO PAY-NUM-FACTURE
+           MOVE TODAY-DATE         TO PAY-DATE-PAIEMENT
+           WRITE PAY-RECORD
+           CLOSE PAYMENTS-FILE
+
+           DISPLAY "Facture N. " PARAM-FACTURE
+                   " marquee payee le " TODAY-DATE ".".
+
+       RAPPORT-IMPAYES-PARA.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+           STRING "overdue-" DELIMITED BY SIZE
+                  TODAY-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO OVERDUE-FILENAME
+           END-STRING
+
+           OPEN OUTPUT OVERDUE-FILE
+
+           MOVE "=========== FACTURES IMPAYEES ===========" TO WORK-LINE
+           WRITE OVERDUE-RECORD FROM WORK-LINE
+
+           MOVE "Facture  Client     Date        Jours  Retard  Total TTC"
+             TO WORK-LINE
+           WRITE OVERDUE-RECORD FROM WORK-LINE
+
+           MOVE "--------------------------------------------------------"
+             TO WORK-LINE
+           WRITE OVERDUE-RECORD FROM WORK-LINE
+
+           OPEN INPUT INVOICE-LOG-FILE
+           IF LOG-FILE-STATUS NOT = "00"
+              DISPLAY "Aucun historique de factures (invoice-log.txt) : "
+                       "rien a rapprocher."
+           ELSE
+              PERFORM LIRE-LOG-PARA
+              PERFORM UNTIL FIN-LOG-INVOICES
+                 PERFORM VERIFIER-PAIEMENT-PARA
+                 IF NOT FACTURE-EST-PAYEE
+                    PERFORM CALCULER-RETARD-PARA
+                    IF CATEGORIE NOT = SPACES
+                       PERFORM ECRIRE-LIGNE-IMPAYEE-PARA
+                    END-IF
+                 END-IF
+                 PERFORM LIRE-LOG-PARA
+              END-PERFORM
+              CLOSE INVOICE-LOG-FILE
+           END-IF
+
+           MOVE "--------------------------------------------------------"
+             TO WORK-LINE
+           WRITE OVERDUE-RECORD FROM WORK-LINE
+
+           CLOSE OVERDUE-FILE
+
+           DISPLAY "Rapport genere dans '" OVERDUE-FILENAME "' - "
+                   NB-IMPAYEES " facture(s) impayee(s) signalee(s).".
+
+       LIRE-LOG-PARA.
+           READ INVOICE-LOG-FILE
+              AT END
+                 MOVE "O" TO LOG-EOF
+           END-READ.
+
+       VERIFIER-PAIEMENT-PARA.
+           MOVE "N" TO PAYE-TROUVE
+           MOVE "N" TO PAY-EOF
+           OPEN INPUT PAYMENTS-FILE
+           IF PAY-FILE-STATUS = "00"
+              PERFORM UNTIL FACTURE-EST-PAYEE OR FIN-PAIEMENTS
+                 READ PAYMENTS-FILE
+                    AT END
+                       MOVE "O" TO PAY-EOF
+                    NOT AT END
+                       IF PAY-NUM-FACTURE = LOG-NUM-FACTURE
+                          MOVE "O" TO PAYE-TROUVE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PAYMENTS-FILE
+           END-IF.
+
+       CALCULER-RETARD-PARA.
+           COMPUTE JOURS-ECART =
+              FUNCTION INTEGER-OF-DATE(TODAY-DATE)
+              - FUNCTION INTEGER-OF-DATE(LOG-DATE-FACTURE)
+
+           EVALUATE TRUE
+              WHEN JOURS-ECART > 90
+                 MOVE ">90"  TO CATEGORIE
+              WHEN JOURS-ECART > 60
+                 MOVE ">60"  TO CATEGORIE
+              WHEN JOURS-ECART > 30
+                 MOVE ">30"  TO CATEGORIE
+              WHEN OTHER
+                 MOVE SPACES TO CATEGORIE
+           END-EVALUATE.
+
+       ECRIRE-LIGNE-IMPAYEE-PARA.
+           ADD 1 TO NB-IMPAYEES
+
+           MOVE LOG-NUM-FACTURE  TO F-NUM-FACTURE
+           MOVE LOG-CODE-CLIENT  TO F-CODE-CLIENT
+           MOVE LOG-DATE-FACTURE TO F-DATE-FACTURE
+           MOVE JOURS-ECART   TO F-JOURS
+           MOVE CATEGORIE     TO F-CATEGORIE
+           MOVE LOG-TOTAL-TTC    TO F-TOTAL-TTC
+
+           WRITE OVERDUE-RECORD FROM LIGNE-FORMAT.
