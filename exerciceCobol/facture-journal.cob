@@ -0,0 +1,164 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTURE-JOURNAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LOG-FILE ASSIGN TO "invoice-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO DYNAMIC JOURNAL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-LOG-FILE.
+           COPY "logrec.cpy".
+
+       FD  JOURNAL-FILE.
+       01  JOURNAL-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PARAM-DATE               PIC X(08).
+       01  FILTER-DATE              PIC 9(8).
+
+       01  LOG-FILE-STATUS             PIC X(02).
+       01  LOG-EOF                     PIC X(01) VALUE "N".
+           88  FIN-JOURNAL-LOG             VALUE "O".
+
+       01  JOURNAL-FILE-STATUS         PIC X(02).
+       01  JOURNAL-FILENAME         PIC X(20).
+
+       01  NB-FACTURES               PIC 9(5) VALUE 0.
+       01  TOTAL-HT                  PIC 9(9)V99 VALUE 0.
+       01  TOTAL-TVA                 PIC 9(9)V99 VALUE 0.
+       01  TOTAL-TTC                 PIC 9(9)V99 VALUE 0.
+
+       01  WORK-LINE                    PIC X(80).
+
+       01  LIGNE-FORMAT.
+           05  F-NUM-FACTURE            PIC ZZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  F-CODE-CLIENT            PIC X(05).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  F-TOTAL-HT               PIC Z(8)9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  F-TVA-MONTANT            PIC Z(8)9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  F-TOTAL-TTC              PIC Z(8)9.99.
+
+       01  DISPLAY-FORMATS.
+           05 TOTAL-HT-DISPLAY      PIC ZZZ,ZZZ,ZZ9.99.
+           05 TOTAL-TVA-DISPLAY     PIC ZZZ,ZZZ,ZZ9.99.
+           05 TOTAL-TTC-DISPLAY     PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT PARAM-DATE FROM COMMAND-LINE
+           IF PARAM-DATE = SPACES
+              ACCEPT FILTER-DATE FROM DATE YYYYMMDD
+           ELSE
+              MOVE PARAM-DATE TO FILTER-DATE
+           END-IF
+
+           PERFORM OUVRIR-JOURNAL-PARA
+
+           OPEN INPUT INVOICE-LOG-FILE
+           IF LOG-FILE-STATUS NOT = "00"
+              DISPLAY "Aucun historique de factures (invoice-log.txt) : "
+                       "rien a totaliser."
+           ELSE
+              PERFORM LIRE-LOG-PARA
+              PERFORM UNTIL FIN-JOURNAL-LOG
+                 IF LOG-DATE-FACTURE = FILTER-DATE
+                    PERFORM ECRIRE-LIGNE-JOURNAL-PARA
+                 END-IF
+                 PERFORM LIRE-LOG-PARA
+              END-PERFORM
+              CLOSE INVOICE-LOG-FILE
+           END-IF
+
+           PERFORM ECRIRE-TOTAUX-JOURNAL-PARA
+           CLOSE JOURNAL-FILE
+
+           DISPLAY "Journal genere dans '" JOURNAL-FILENAME "' - "
+                   NB-FACTURES " facture(s)."
+
+           STOP RUN.
+
+       OUVRIR-JOURNAL-PARA.
+           STRING "journal-" DELIMITED BY SIZE
+                  FILTER-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO JOURNAL-FILENAME
+           END-STRING
+
+           OPEN OUTPUT JOURNAL-FILE
+
+           MOVE SPACES TO WORK-LINE
+           STRING "=========== JOURNAL DU " DELIMITED BY SIZE
+                  FILTER-DATE DELIMITED BY SIZE
+                  " ===========" DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE JOURNAL-RECORD FROM WORK-LINE
+
+           MOVE "Facture  Client     Total HT    TVA         Total TTC"
+             TO WORK-LINE
+           WRITE JOURNAL-RECORD FROM WORK-LINE
+
+           MOVE "--------------------------------------------------------"
+             TO WORK-LINE
+           WRITE JOURNAL-RECORD FROM WORK-LINE.
+
+       LIRE-LOG-PARA.
+           READ INVOICE-LOG-FILE
+              AT END
+                 MOVE "O" TO LOG-EOF
+           END-READ.
+
+       ECRIRE-LIGNE-JOURNAL-PARA.
+           ADD 1 TO NB-FACTURES
+           ADD LOG-TOTAL-HT    TO TOTAL-HT
+           ADD LOG-TVA-MONTANT TO TOTAL-TVA
+           ADD LOG-TOTAL-TTC   TO TOTAL-TTC
+
+           MOVE LOG-NUM-FACTURE  TO F-NUM-FACTURE
+           MOVE LOG-CODE-CLIENT  TO F-CODE-CLIENT
+           MOVE LOG-TOTAL-HT     TO F-TOTAL-HT
+           MOVE LOG-TVA-MONTANT  TO F-TVA-MONTANT
+           MOVE LOG-TOTAL-TTC    TO F-TOTAL-TTC
+
+           WRITE JOURNAL-RECORD FROM LIGNE-FORMAT.
+
+       ECRIRE-TOTAUX-JOURNAL-PARA.
+           MOVE SPACES TO WORK-LINE
+           MOVE "--------------------------------------------------------"
+             TO WORK-LINE
+           WRITE JOURNAL-RECORD FROM WORK-LINE
+
+           MOVE TOTAL-HT TO TOTAL-HT-DISPLAY
+           MOVE SPACES TO WORK-LINE
+           STRING "TOTAL HT   : " DELIMITED BY SIZE
+                  TOTAL-HT-DISPLAY DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE JOURNAL-RECORD FROM WORK-LINE
+
+           MOVE TOTAL-TVA TO TOTAL-TVA-DISPLAY
+           MOVE SPACES TO WORK-LINE
+           STRING "TOTAL TVA  : " DELIMITED BY SIZE
+                  TOTAL-TVA-DISPLAY DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE JOURNAL-RECORD FROM WORK-LINE
+
+           MOVE TOTAL-TTC TO TOTAL-TTC-DISPLAY
+           MOVE SPACES TO WORK-LINE
+           STRING "TOTAL TTC  : " DELIMITED BY SIZE
+                  TOTAL-TTC-DISPLAY DELIMITED BY SIZE
+                  INTO WORK-LINE
+           END-STRING
+           WRITE JOURNAL-RECORD FROM WORK-LINE.
